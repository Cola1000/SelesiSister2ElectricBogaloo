@@ -7,43 +7,119 @@ IDENTIFICATION DIVISION.
            SELECT IN-FILE ASSIGN TO "input.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-KEY
+               FILE STATUS IS ACC-FILE-STATUS.
+           SELECT OUT-FILE ASSIGN TO "output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TMP-FILE ASSIGN TO "temp.txt"
+           SELECT OPTIONAL TXN-LOG-FILE ASSIGN TO "txnlog.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUT-FILE ASSIGN TO "output.txt"
+           SELECT OPTIONAL INTEREST-LOG-FILE ASSIGN TO "interest.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RATE-FILE ASSIGN TO "ratetable.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FX-RATE-FILE ASSIGN TO "fxrate.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "interest.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-TMP-FILE ASSIGN TO "interest.ckpt.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TRANSFER-LOG-FILE ASSIGN TO "transfer.pending"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSFER-TMP-FILE ASSIGN TO "transfer.pending.tmp"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE.
-       01 IN-RECORD                 PIC X(18).
+       01 IN-RECORD                 PIC X(24).
 
        FD ACC-FILE.
-       01 ACC-RECORD-RAW            PIC X(18).
-
-       FD TMP-FILE.
-       01 TMP-RECORD                PIC X(18).
+       01 ACC-RECORD-RAW.
+          05 ACC-KEY                PIC 9(6).
+          05 FILLER                 PIC X(12).
 
        FD OUT-FILE.
        01 OUT-RECORD                PIC X(200).
 
+       FD TXN-LOG-FILE.
+       01 TXN-LOG-RECORD            PIC X(18).
+
+       FD INTEREST-LOG-FILE.
+       01 INTEREST-LOG-RECORD       PIC X(50).
+
+       FD RATE-FILE.
+       01 RATE-RECORD-RAW           PIC X(18).
+
+       FD FX-RATE-FILE.
+       01 FX-RATE-RECORD            PIC X(9).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD         PIC X(40).
+
+       FD CKPT-TMP-FILE.
+       01 CKPT-TMP-RECORD           PIC X(40).
+
+       FD TRANSFER-LOG-FILE.
+       01 TRANSFER-LOG-RECORD       PIC X(40).
+
+       FD TRANSFER-TMP-FILE.
+       01 TRANSFER-TMP-RECORD       PIC X(40).
+
        WORKING-STORAGE SECTION.
        77 IN-ACCOUNT                PIC 9(6).
        77 IN-ACTION                 PIC X(3).
        77 IN-AMOUNT                 PIC 9(6)V99.
+       77 IN-DEST-ACCOUNT           PIC 9(6).
+
+       *> --- Transfer (TRF) validation ---
+       77 TRF-SOURCE-FOUND          PIC X VALUE "N".
+       77 TRF-DEST-FOUND            PIC X VALUE "N".
+       77 TRF-SOURCE-BALANCE        PIC 9(6)V99.
+       77 TRF-DEST-BALANCE          PIC 9(6)V99.
+       77 TRF-RESULT-BALANCE        PIC 9(6)V99.
+       77 TRF-OK                    PIC X VALUE "N".
+
+       *> --- Minimum balance / overdraft / opening deposit guardrails ---
+       77 MIN-BALANCE               PIC 9(6)V99 VALUE 10.00.
+       77 MIN-OPENING-DEPOSIT       PIC 9(6)V99 VALUE 10.00.
+       77 NEW-ACCOUNT-OK            PIC X VALUE "N".
 
        77 ACC-ACCOUNT               PIC 9(6).
        77 ACC-BALANCE               PIC 9(6)V99.
 
        77 TMP-BALANCE               PIC 9(6)V99.
        77 MATCH-FOUND               PIC X VALUE "N".
-       77 UPDATED                   PIC X VALUE "N".
+       77 BATCH-COUNT               PIC 9(6) VALUE 0.
+
+       *> --- accounts.txt is an indexed file keyed on ACC-KEY; this
+       *> holds the FILE STATUS of the last I/O against it. ---
+       77 ACC-FILE-STATUS           PIC XX.
+
+       *> --- Crash-safe two-leg TRF (write-ahead marker) ---
+       77 XFER-SOURCE-ACCOUNT       PIC 9(6).
+       77 XFER-DEST-ACCOUNT         PIC 9(6).
+       77 XFER-AMOUNT               PIC 9(6)V99.
+       77 XFER-SOURCE-PRE-BALANCE   PIC 9(6)V99.
+       77 XFER-DEST-PRE-BALANCE     PIC 9(6)V99.
+       77 XFER-MARKER-FOUND         PIC X VALUE "N".
+       77 RECOVERY-BALANCE          PIC 9(6)V99.
 
        77 FORMATTED-AMOUNT          PIC 9(6).99.
-       77 BALANCE-TEXT              PIC X(20).
+      *> Wide enough for the longest status literal moved into it
+      *> ("BELOW MINIMUM BALANCE. CURRENT BALANCE: ") with room to spare.
+       77 BALANCE-TEXT              PIC X(45).
        77 BALANCE-ALPHA             PIC X(15).
 
+       *> --- Transaction journal (running log, never overwritten) ---
+       77 TXN-LOG-ACTION            PIC X(3).
+       77 TXN-LOG-ACCOUNT           PIC 9(6).
+       77 TXN-LOG-BALANCE           PIC 9(6)V99.
+
        *> --- Currency conversion (Rai -> IDR) ---
+       *> Default used when fxrate.txt is absent; normally overwritten
+       *> by LOAD-FX-RATE with today's published rate.
        77 RAI-TO-IDR                PIC 9(9)   VALUE 119714660.
        77 IDR-AMOUNT                PIC 9(15)V99.
        77 IDR-FMT                   PIC Z(15).99.
@@ -58,6 +134,43 @@ IDENTIFICATION DIVISION.
 77 I-ACC                    PIC 9(6).
 77 I-AMT                    PIC 9(6)V99.
 
+*> --- Interest ledger (one line per posting) ---
+77 INTEREST-LOG-ACCOUNT     PIC 9(6).
+77 INTEREST-OLD-BALANCE     PIC 9(6)V99.
+77 INTEREST-EARNED          PIC 9(6)V99.
+77 INTEREST-NEW-BALANCE     PIC 9(6)V99.
+77 CYCLE-TIMESTAMP          PIC X(14).
+77 CYCLE-DATE               PIC 9(8).
+77 CYCLE-TIME               PIC 9(6).
+
+*> --- Tiered interest rate table (loaded from ratetable.txt) ---
+*> Each rate-table record is laid out like an account record:
+*> cols 1-9 tier minimum balance, cols 10-15 tier rate, rest filler.
+01 RATE-TABLE.
+   05 RATE-TIER OCCURS 20 TIMES.
+      10 RATE-TIER-MIN      PIC 9(6)V99.
+      10 RATE-TIER-RATE     PIC 9V9999.
+77 RATE-TIER-COUNT          PIC 9(4) VALUE 0.
+77 RATE-IDX                 PIC 9(4).
+77 APPLICABLE-RATE          PIC 9V9999.
+77 BEST-TIER-MIN            PIC 9(6)V99.
+
+*> --- Interest cycle checkpoint (interest.ckpt) ---
+*> Lets INTEREST-SERVICE detect a cycle that was interrupted mid-run
+*> (killed between one account's REWRITE and the next) and resume it
+*> from the last account actually posted, instead of either re-crediting
+*> already-posted accounts or leaving the rest of the book un-posted.
+*> CKPT-PENDING-ACCOUNT/CKPT-PENDING-PRE-BALANCE record the one account
+*> that is actually being posted right now (written before its REWRITE,
+*> cleared after) so a crash inside that single posting can be told apart
+*> from a crash between two postings - see RESOLVE-PENDING-INTEREST.
+77 CKPT-CYCLE-SEQ           PIC 9(4)   VALUE 0.
+77 CKPT-STATUS              PIC X      VALUE "C".
+77 CKPT-LAST-ACCOUNT        PIC 9(6)   VALUE 0.
+77 CKPT-PENDING-ACCOUNT     PIC 9(6)   VALUE 0.
+77 CKPT-PENDING-PRE-BALANCE PIC 9(6)V99 VALUE 0.
+77 CKPT-TIMESTAMP           PIC X(14).
+
 
        PROCEDURE DIVISION.
 
@@ -66,57 +179,266 @@ IDENTIFICATION DIVISION.
 ACCEPT CMD-LINE FROM COMMAND-LINE
 MOVE 0 TO INTEREST-FOUND
 INSPECT CMD-LINE TALLYING INTEREST-FOUND FOR ALL "-apply-interest"
+PERFORM ENSURE-ACC-FILE-EXISTS
+PERFORM RESOLVE-PENDING-TRANSFER
 IF INTEREST-FOUND > 0
     PERFORM INTEREST-SERVICE
     STOP RUN
 END-IF
-           PERFORM READ-INPUT
+           PERFORM LOAD-FX-RATE
+           OPEN OUTPUT OUT-FILE
+           OPEN INPUT IN-FILE
+           PERFORM UNTIL 1 = 2
+               READ IN-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO BATCH-COUNT
+                       PERFORM PARSE-INPUT-RECORD
+                       PERFORM PROCESS-BATCH-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           IF BATCH-COUNT = 0
+               MOVE "NO INPUT" TO OUT-RECORD
+               WRITE OUT-RECORD
+           END-IF
+           CLOSE OUT-FILE
+           STOP RUN.
+
+       LOAD-FX-RATE.
+           OPEN INPUT FX-RATE-FILE
+           READ FX-RATE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FUNCTION NUMVAL(FX-RATE-RECORD) TO RAI-TO-IDR
+           END-READ
+           CLOSE FX-RATE-FILE.
+
+       ENSURE-ACC-FILE-EXISTS.
+      *> accounts.txt is ORGANIZATION INDEXED - OPEN I-O/OPEN INPUT both
+      *> require the file to already exist, so a brand-new deployment
+      *> with no accounts.txt yet needs a one-time OPEN OUTPUT to create
+      *> an empty indexed file before anything else can open it.
+           OPEN I-O ACC-FILE
+           IF ACC-FILE-STATUS = "35"
+               OPEN OUTPUT ACC-FILE
+               PERFORM VERIFY-ACC-FILE-OPEN
+               CLOSE ACC-FILE
+           ELSE
+               PERFORM VERIFY-ACC-FILE-OPEN
+               CLOSE ACC-FILE
+           END-IF.
+
+       VERIFY-ACC-FILE-OPEN.
+           IF ACC-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: CANNOT OPEN accounts.txt, FILE STATUS "
+                       ACC-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       RESOLVE-PENDING-TRANSFER.
+      *> transfer.pending, when present, records a TRF whose two REWRITEs
+      *> (debit leg then credit leg) may not both have completed before
+      *> the last run ended. Finish or discard it before touching
+      *> anything else.
+           MOVE "N" TO XFER-MARKER-FOUND
+           OPEN INPUT TRANSFER-LOG-FILE
+           READ TRANSFER-LOG-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE "Y" TO XFER-MARKER-FOUND
+                   MOVE TRANSFER-LOG-RECORD(1:6) TO XFER-SOURCE-ACCOUNT
+                   MOVE TRANSFER-LOG-RECORD(7:6) TO XFER-DEST-ACCOUNT
+                   MOVE FUNCTION NUMVAL(TRANSFER-LOG-RECORD(13:9))
+                                                 TO XFER-AMOUNT
+                   MOVE FUNCTION NUMVAL(TRANSFER-LOG-RECORD(22:9))
+                                                 TO XFER-SOURCE-PRE-BALANCE
+                   MOVE FUNCTION NUMVAL(TRANSFER-LOG-RECORD(31:9))
+                                                 TO XFER-DEST-PRE-BALANCE
+           END-READ
+           CLOSE TRANSFER-LOG-FILE
+           IF XFER-MARKER-FOUND = "Y"
+               PERFORM FINISH-PENDING-TRANSFER
+           END-IF.
+
+       FINISH-PENDING-TRANSFER.
+      *> Figure out, from the accounts themselves, exactly how far the
+      *> interrupted transfer got - the marker's pre-balances are the
+      *> only trustworthy witness, since a crash could have landed
+      *> anywhere between the two REWRITEs.
+           OPEN I-O ACC-FILE
+           PERFORM VERIFY-ACC-FILE-OPEN
+           MOVE XFER-SOURCE-ACCOUNT TO ACC-KEY
+           READ ACC-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
+                                                 TO RECOVERY-BALANCE
+                   IF RECOVERY-BALANCE NOT = XFER-SOURCE-PRE-BALANCE
+                       PERFORM FINISH-PENDING-TRANSFER-CREDIT
+                   END-IF
+           END-READ
+           CLOSE ACC-FILE
+           PERFORM CLEAR-TRANSFER-MARKER.
+
+       FINISH-PENDING-TRANSFER-CREDIT.
+      *> The debit leg already committed (source balance no longer
+      *> matches its pre-transfer value). Make sure the credit leg did
+      *> too, applying it now if it didn't.
+           MOVE XFER-DEST-ACCOUNT TO ACC-KEY
+           READ ACC-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
+                                                 TO RECOVERY-BALANCE
+                   IF RECOVERY-BALANCE = XFER-DEST-PRE-BALANCE
+                       ADD XFER-AMOUNT TO RECOVERY-BALANCE
+                       MOVE "BAL"              TO ACC-RECORD-RAW(7:3)
+                       MOVE RECOVERY-BALANCE   TO FORMATTED-AMOUNT
+                       MOVE FORMATTED-AMOUNT   TO ACC-RECORD-RAW(10:9)
+                       REWRITE ACC-RECORD-RAW
+                       MOVE XFER-DEST-ACCOUNT  TO TXN-LOG-ACCOUNT
+                       MOVE "TRF"              TO TXN-LOG-ACTION
+                       MOVE RECOVERY-BALANCE   TO TXN-LOG-BALANCE
+                       PERFORM WRITE-TXN-LOG
+                   END-IF
+           END-READ.
+
+       WRITE-TRANSFER-MARKER.
+           MOVE SPACES                  TO TRANSFER-LOG-RECORD
+           MOVE XFER-SOURCE-ACCOUNT      TO TRANSFER-LOG-RECORD(1:6)
+           MOVE XFER-DEST-ACCOUNT        TO TRANSFER-LOG-RECORD(7:6)
+           MOVE XFER-AMOUNT              TO FORMATTED-AMOUNT
+           MOVE FORMATTED-AMOUNT         TO TRANSFER-LOG-RECORD(13:9)
+           MOVE XFER-SOURCE-PRE-BALANCE  TO FORMATTED-AMOUNT
+           MOVE FORMATTED-AMOUNT         TO TRANSFER-LOG-RECORD(22:9)
+           MOVE XFER-DEST-PRE-BALANCE    TO FORMATTED-AMOUNT
+           MOVE FORMATTED-AMOUNT         TO TRANSFER-LOG-RECORD(31:9)
+           MOVE TRANSFER-LOG-RECORD      TO TRANSFER-TMP-RECORD
+           OPEN OUTPUT TRANSFER-TMP-FILE
+           WRITE TRANSFER-TMP-RECORD
+           CLOSE TRANSFER-TMP-FILE
+           CALL "SYSTEM" USING
+               "mv transfer.pending.tmp transfer.pending".
+
+       CLEAR-TRANSFER-MARKER.
+           CALL "SYSTEM" USING "rm -f transfer.pending".
+
+       PARSE-INPUT-RECORD.
+           MOVE IN-RECORD(1:6)  TO IN-ACCOUNT
+           MOVE IN-RECORD(7:3)  TO IN-ACTION
+           MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT
+           MOVE 0 TO IN-DEST-ACCOUNT
+           IF IN-ACTION = "TRF"
+               MOVE IN-RECORD(19:6) TO IN-DEST-ACCOUNT
+           END-IF.
+
+       PROCESS-BATCH-RECORD.
+           MOVE "N" TO MATCH-FOUND
+           IF IN-ACTION = "TRF"
+               PERFORM VALIDATE-TRANSFER
+           END-IF
            PERFORM PROCESS-RECORDS
            IF MATCH-FOUND = "N"
                IF IN-ACTION = "NEW"
                    PERFORM APPEND-ACCOUNT
-                   MOVE "ACCOUNT CREATED" TO OUT-RECORD
+                   IF NEW-ACCOUNT-OK = "Y"
+                       MOVE "ACCOUNT CREATED" TO OUT-RECORD
+                   ELSE
+                       MOVE "MINIMUM OPENING DEPOSIT NOT MET" TO OUT-RECORD
+                   END-IF
                ELSE
                    MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
                END-IF
            END-IF
-           PERFORM WRITE-OUTPUT
-           PERFORM FINALIZE
-           STOP RUN.
+           PERFORM WRITE-OUTPUT.
 
-       READ-INPUT.
-           OPEN INPUT IN-FILE
-           READ IN-FILE AT END
-               MOVE "NO INPUT" TO OUT-RECORD
-               PERFORM WRITE-OUTPUT
-               STOP RUN
+       VALIDATE-TRANSFER.
+           MOVE "N" TO TRF-SOURCE-FOUND
+           MOVE "N" TO TRF-DEST-FOUND
+           OPEN INPUT ACC-FILE
+           PERFORM VERIFY-ACC-FILE-OPEN
+           MOVE IN-ACCOUNT TO ACC-KEY
+           READ ACC-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO TRF-SOURCE-FOUND
+                   MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9)) TO TRF-SOURCE-BALANCE
            END-READ
-           CLOSE IN-FILE
-
-           MOVE IN-RECORD(1:6)  TO IN-ACCOUNT
-           MOVE IN-RECORD(7:3)  TO IN-ACTION
-           MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT.
+           MOVE IN-DEST-ACCOUNT TO ACC-KEY
+           READ ACC-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO TRF-DEST-FOUND
+                   MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9)) TO TRF-DEST-BALANCE
+           END-READ
+           CLOSE ACC-FILE
+           MOVE "N" TO TRF-OK
+           IF TRF-SOURCE-FOUND = "Y" AND TRF-DEST-FOUND = "Y"
+               AND IN-DEST-ACCOUNT NOT = IN-ACCOUNT
+               AND IN-AMOUNT NOT > TRF-SOURCE-BALANCE
+               SUBTRACT IN-AMOUNT FROM TRF-SOURCE-BALANCE
+                   GIVING TRF-RESULT-BALANCE
+               IF TRF-RESULT-BALANCE NOT < MIN-BALANCE
+                   MOVE "Y" TO TRF-OK
+               END-IF
+           END-IF
+           IF TRF-OK = "Y"
+      *> Write the write-ahead marker before either leg's REWRITE, so a
+      *> crash between the debit and credit REWRITEs can be found and
+      *> finished on the next startup instead of leaving the transfer
+      *> half-posted.
+               MOVE IN-ACCOUNT         TO XFER-SOURCE-ACCOUNT
+               MOVE IN-DEST-ACCOUNT    TO XFER-DEST-ACCOUNT
+               MOVE IN-AMOUNT          TO XFER-AMOUNT
+               MOVE TRF-SOURCE-BALANCE TO XFER-SOURCE-PRE-BALANCE
+               MOVE TRF-DEST-BALANCE   TO XFER-DEST-PRE-BALANCE
+               PERFORM WRITE-TRANSFER-MARKER
+           END-IF.
 
        PROCESS-RECORDS.
-           OPEN INPUT  ACC-FILE
-           OPEN OUTPUT TMP-FILE
-           PERFORM UNTIL 1 = 2
-               READ ACC-FILE
-                   AT END
-                       EXIT PERFORM
-                   NOT AT END
-                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
-                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9)) TO ACC-BALANCE
-                       IF ACC-ACCOUNT = IN-ACCOUNT
-                           MOVE "Y" TO MATCH-FOUND
-                           PERFORM APPLY-ACTION
-                       ELSE
-                           WRITE TMP-RECORD FROM ACC-RECORD-RAW
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE ACC-FILE
-           CLOSE TMP-FILE.
+           OPEN I-O ACC-FILE
+           PERFORM VERIFY-ACC-FILE-OPEN
+           MOVE IN-ACCOUNT TO ACC-KEY
+           READ ACC-FILE
+               INVALID KEY
+                   MOVE "N" TO MATCH-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO MATCH-FOUND
+                   MOVE ACC-KEY TO ACC-ACCOUNT
+                   MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9)) TO ACC-BALANCE
+                   PERFORM APPLY-ACTION
+                   IF IN-ACTION = "TRF" AND TRF-OK = "Y"
+                       PERFORM APPLY-TRANSFER-CREDIT
+                       PERFORM CLEAR-TRANSFER-MARKER
+                   END-IF
+           END-READ
+           CLOSE ACC-FILE.
+
+       APPLY-TRANSFER-CREDIT.
+           MOVE IN-DEST-ACCOUNT TO ACC-KEY
+           READ ACC-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9)) TO TMP-BALANCE
+                   ADD IN-AMOUNT TO TMP-BALANCE
+                   MOVE "BAL"            TO ACC-RECORD-RAW(7:3)
+                   MOVE TMP-BALANCE      TO FORMATTED-AMOUNT
+                   MOVE FORMATTED-AMOUNT TO ACC-RECORD-RAW(10:9)
+                   REWRITE ACC-RECORD-RAW
+                   MOVE IN-DEST-ACCOUNT TO TXN-LOG-ACCOUNT
+                   MOVE "TRF"           TO TXN-LOG-ACTION
+                   MOVE TMP-BALANCE     TO TXN-LOG-BALANCE
+                   PERFORM WRITE-TXN-LOG
+           END-READ.
 
        APPLY-ACTION.
            MOVE ACC-BALANCE TO TMP-BALANCE
@@ -126,41 +448,77 @@ END-IF
                    PERFORM WRITE-UPDATED-RECORD
                    MOVE "DEPOSIT OK. NEW BALANCE: " TO BALANCE-TEXT
                    PERFORM BUILD-OUT-RECORD
-                   MOVE "Y" TO UPDATED
+                   PERFORM LOG-TRANSACTION
                WHEN "WDR"
                    IF IN-AMOUNT > TMP-BALANCE
                        MOVE "INSUFFICIENT FUNDS. CURRENT BALANCE: " TO BALANCE-TEXT
                        MOVE ACC-BALANCE TO TMP-BALANCE
                        PERFORM BUILD-OUT-RECORD
+                       PERFORM LOG-TRANSACTION
                    ELSE
                        SUBTRACT IN-AMOUNT FROM TMP-BALANCE
-                       PERFORM WRITE-UPDATED-RECORD
-                       MOVE "WITHDRAWAL OK. NEW BALANCE: " TO BALANCE-TEXT
-                       PERFORM BUILD-OUT-RECORD
-                       MOVE "Y" TO UPDATED
+                       IF TMP-BALANCE < MIN-BALANCE
+                           MOVE "BELOW MINIMUM BALANCE. CURRENT BALANCE: " TO BALANCE-TEXT
+                           MOVE ACC-BALANCE TO TMP-BALANCE
+                           PERFORM BUILD-OUT-RECORD
+                           PERFORM LOG-TRANSACTION
+                       ELSE
+                           PERFORM WRITE-UPDATED-RECORD
+                           MOVE "WITHDRAWAL OK. NEW BALANCE: " TO BALANCE-TEXT
+                           PERFORM BUILD-OUT-RECORD
+                           PERFORM LOG-TRANSACTION
+                       END-IF
                    END-IF
                WHEN "BAL"
                    MOVE "BALANCE: " TO BALANCE-TEXT
                    PERFORM BUILD-OUT-RECORD
+                   PERFORM LOG-TRANSACTION
+               WHEN "TRF"
+                   IF TRF-OK = "Y"
+                       SUBTRACT IN-AMOUNT FROM TMP-BALANCE
+                       PERFORM WRITE-UPDATED-RECORD
+                       MOVE "TRANSFER OK. NEW BALANCE: " TO BALANCE-TEXT
+                       PERFORM BUILD-OUT-RECORD
+                       PERFORM LOG-TRANSACTION
+                   ELSE
+                       MOVE "TRANSFER FAILED. CURRENT BALANCE: " TO BALANCE-TEXT
+                       PERFORM BUILD-OUT-RECORD
+                       PERFORM LOG-TRANSACTION
+                   END-IF
                WHEN OTHER
                    MOVE "UNKNOWN ACTION" TO OUT-RECORD
            END-EVALUATE.
 
+       LOG-TRANSACTION.
+           MOVE IN-ACCOUNT  TO TXN-LOG-ACCOUNT
+           MOVE IN-ACTION   TO TXN-LOG-ACTION
+           MOVE TMP-BALANCE TO TXN-LOG-BALANCE
+           PERFORM WRITE-TXN-LOG.
+
+       WRITE-TXN-LOG.
+           MOVE TXN-LOG-ACCOUNT  TO TXN-LOG-RECORD(1:6)
+           MOVE TXN-LOG-ACTION   TO TXN-LOG-RECORD(7:3)
+           MOVE TXN-LOG-BALANCE  TO FORMATTED-AMOUNT
+           MOVE FORMATTED-AMOUNT TO TXN-LOG-RECORD(10:9)
+           OPEN EXTEND TXN-LOG-FILE
+           WRITE TXN-LOG-RECORD
+           CLOSE TXN-LOG-FILE.
+
        WRITE-UPDATED-RECORD.
-           MOVE ACC-ACCOUNT      TO TMP-RECORD(1:6)
-           MOVE "BAL"            TO TMP-RECORD(7:3)
+           MOVE "BAL"            TO ACC-RECORD-RAW(7:3)
            MOVE TMP-BALANCE      TO FORMATTED-AMOUNT
-           MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:9)
-           WRITE TMP-RECORD.
+           MOVE FORMATTED-AMOUNT TO ACC-RECORD-RAW(10:9)
+           REWRITE ACC-RECORD-RAW.
 
        BUILD-OUT-RECORD.
            MOVE SPACES TO OUT-RECORD
+           MOVE SPACES TO IDR-TEXT
            MOVE TMP-BALANCE      TO FORMATTED-AMOUNT
            MOVE FORMATTED-AMOUNT TO BALANCE-ALPHA
            *> Compute IDR
            COMPUTE IDR-AMOUNT = TMP-BALANCE * RAI-TO-IDR
            MOVE IDR-AMOUNT TO IDR-FMT
-           MOVE " | â‰ˆ IDR Rp " TO IDR-TEXT(1:12)
+           MOVE " | ~ IDR Rp " TO IDR-TEXT(1:12)
            MOVE IDR-FMT         TO IDR-TEXT(13:17)
            STRING BALANCE-TEXT  DELIMITED SIZE
                   BALANCE-ALPHA DELIMITED SIZE
@@ -168,51 +526,241 @@ END-IF
                   INTO OUT-RECORD.
 
        APPEND-ACCOUNT.
-           OPEN EXTEND ACC-FILE
-           MOVE IN-ACCOUNT       TO ACC-RECORD-RAW(1:6)
-           MOVE "BAL"            TO ACC-RECORD-RAW(7:3)
-           MOVE IN-AMOUNT        TO FORMATTED-AMOUNT
-           MOVE FORMATTED-AMOUNT TO ACC-RECORD-RAW(10:9)
-           WRITE ACC-RECORD-RAW
-           CLOSE ACC-FILE.
+           IF IN-AMOUNT < MIN-OPENING-DEPOSIT
+               MOVE "N" TO NEW-ACCOUNT-OK
+               MOVE IN-ACCOUNT  TO TXN-LOG-ACCOUNT
+               MOVE "NEW"       TO TXN-LOG-ACTION
+               MOVE 0           TO TXN-LOG-BALANCE
+               PERFORM WRITE-TXN-LOG
+           ELSE
+               MOVE IN-ACCOUNT       TO ACC-KEY
+               MOVE "BAL"            TO ACC-RECORD-RAW(7:3)
+               MOVE IN-AMOUNT        TO FORMATTED-AMOUNT
+               MOVE FORMATTED-AMOUNT TO ACC-RECORD-RAW(10:9)
+               OPEN I-O ACC-FILE
+               PERFORM VERIFY-ACC-FILE-OPEN
+               WRITE ACC-RECORD-RAW
+                   INVALID KEY
+                       MOVE "N" TO NEW-ACCOUNT-OK
+                   NOT INVALID KEY
+                       MOVE IN-ACCOUNT  TO TXN-LOG-ACCOUNT
+                       MOVE "NEW"       TO TXN-LOG-ACTION
+                       MOVE IN-AMOUNT   TO TXN-LOG-BALANCE
+                       PERFORM WRITE-TXN-LOG
+                       MOVE "Y" TO NEW-ACCOUNT-OK
+               END-WRITE
+               CLOSE ACC-FILE
+           END-IF.
 
        WRITE-OUTPUT.
-           OPEN OUTPUT OUT-FILE
-           WRITE OUT-RECORD
-           CLOSE OUT-FILE.
+           WRITE OUT-RECORD.
 
        
 
 INTEREST-SERVICE.
-    DISPLAY "Starting interest service (every 23s). Rate: " INTEREST-RATE
+    DISPLAY "Starting interest service (every 23s). Default rate ("
+            INTEREST-RATE
+            ") applies only where no rate-table tier qualifies."
     PERFORM WITH TEST AFTER UNTIL 1 = 2
         PERFORM APPLY-INTEREST-TO-ALL
         CALL "SYSTEM" USING "sleep 23"
     END-PERFORM.
 
 APPLY-INTEREST-TO-ALL.
-    OPEN INPUT  ACC-FILE
-    OPEN OUTPUT TMP-FILE
+    PERFORM ENSURE-ACC-FILE-EXISTS
+    PERFORM LOAD-CHECKPOINT
+    PERFORM LOAD-RATE-TABLE
+    IF CKPT-STATUS = "I"
+        *> Previous cycle never reached completion - resume it under its
+        *> original timestamp instead of starting a new cycle.
+        MOVE CKPT-TIMESTAMP TO CYCLE-TIMESTAMP
+    ELSE
+        PERFORM STAMP-CYCLE-TIMESTAMP
+        ADD 1                  TO CKPT-CYCLE-SEQ
+        MOVE 0                 TO CKPT-LAST-ACCOUNT
+        MOVE 0                 TO CKPT-PENDING-ACCOUNT
+        MOVE "I"                TO CKPT-STATUS
+        MOVE CYCLE-TIMESTAMP    TO CKPT-TIMESTAMP
+        PERFORM SAVE-CHECKPOINT
+    END-IF
+    OPEN I-O ACC-FILE
+    PERFORM VERIFY-ACC-FILE-OPEN
+    IF CKPT-PENDING-ACCOUNT > 0
+        PERFORM RESOLVE-PENDING-INTEREST
+    END-IF
+    IF CKPT-LAST-ACCOUNT > 0
+        MOVE CKPT-LAST-ACCOUNT TO ACC-KEY
+        START ACC-FILE KEY IS GREATER THAN ACC-KEY
+            INVALID KEY
+                CONTINUE
+        END-START
+    END-IF
     PERFORM UNTIL 1 = 2
-        READ ACC-FILE
+        READ ACC-FILE NEXT RECORD
             AT END
                 EXIT PERFORM
             NOT AT END
-                MOVE ACC-RECORD-RAW(1:6)                 TO I-ACC
-                MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9)) TO I-AMT
-                COMPUTE TMP-BALANCE ROUNDED = I-AMT + (I-AMT * INTEREST-RATE)
-                MOVE I-ACC              TO TMP-RECORD(1:6)
-                MOVE "BAL"              TO TMP-RECORD(7:3)
-                MOVE TMP-BALANCE        TO FORMATTED-AMOUNT
-                MOVE FORMATTED-AMOUNT   TO TMP-RECORD(10:9)
-                WRITE TMP-RECORD
+                MOVE ACC-KEY                                TO I-ACC
+                MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))  TO I-AMT
+      *> Record which account is about to be posted, and its balance
+      *> before interest, BEFORE the REWRITE - so a crash during the
+      *> REWRITE itself can be told apart from a crash between two
+      *> postings (see RESOLVE-PENDING-INTEREST).
+                MOVE I-ACC TO CKPT-PENDING-ACCOUNT
+                MOVE I-AMT TO CKPT-PENDING-PRE-BALANCE
+                PERFORM SAVE-CHECKPOINT
+                PERFORM CREDIT-INTEREST-TO-CURRENT-RECORD
+                MOVE I-ACC TO CKPT-LAST-ACCOUNT
+                MOVE 0     TO CKPT-PENDING-ACCOUNT
+                PERFORM SAVE-CHECKPOINT
         END-READ
     END-PERFORM
     CLOSE ACC-FILE
-    CLOSE TMP-FILE
-    CALL "SYSTEM" USING "mv temp.txt accounts.txt".
+    MOVE "C" TO CKPT-STATUS
+    PERFORM SAVE-CHECKPOINT.
 
-       FINALIZE.
-           IF UPDATED = "Y"
-               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
-           END-IF.
+CREDIT-INTEREST-TO-CURRENT-RECORD.
+    PERFORM LOOKUP-INTEREST-RATE
+    COMPUTE TMP-BALANCE ROUNDED = I-AMT + (I-AMT * APPLICABLE-RATE)
+    MOVE "BAL"              TO ACC-RECORD-RAW(7:3)
+    MOVE TMP-BALANCE        TO FORMATTED-AMOUNT
+    MOVE FORMATTED-AMOUNT   TO ACC-RECORD-RAW(10:9)
+    REWRITE ACC-RECORD-RAW
+    PERFORM LOG-INTEREST-POSTING.
+
+RESOLVE-PENDING-INTEREST.
+    *> CKPT-PENDING-ACCOUNT was being posted when the last cycle ended.
+    *> Compare its current balance to the pre-interest balance recorded
+    *> alongside it: unchanged means the REWRITE never happened (finish
+    *> it now, which also logs it); already different means the REWRITE
+    *> already happened, but the crash could just as easily have landed
+    *> between that REWRITE and the ledger WRITE that follows it in
+    *> CREDIT-INTEREST-TO-CURRENT-RECORD, so the ledger entry for this
+    *> posting must be re-logged here too - the account must never be
+    *> credited twice, but a posting that's on the account and missing
+    *> from the ledger is just as broken as a duplicate credit.
+    MOVE CKPT-PENDING-ACCOUNT TO ACC-KEY
+    READ ACC-FILE
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9)) TO RECOVERY-BALANCE
+            IF RECOVERY-BALANCE = CKPT-PENDING-PRE-BALANCE
+                MOVE CKPT-PENDING-ACCOUNT     TO I-ACC
+                MOVE CKPT-PENDING-PRE-BALANCE TO I-AMT
+                PERFORM CREDIT-INTEREST-TO-CURRENT-RECORD
+            ELSE
+                MOVE CKPT-PENDING-ACCOUNT     TO I-ACC
+                MOVE CKPT-PENDING-PRE-BALANCE TO I-AMT
+                MOVE RECOVERY-BALANCE         TO TMP-BALANCE
+                PERFORM LOG-INTEREST-POSTING
+            END-IF
+    END-READ
+    MOVE CKPT-PENDING-ACCOUNT TO CKPT-LAST-ACCOUNT
+    MOVE 0                    TO CKPT-PENDING-ACCOUNT
+    PERFORM SAVE-CHECKPOINT.
+
+LOAD-CHECKPOINT.
+    MOVE 0      TO CKPT-CYCLE-SEQ
+    MOVE "C"    TO CKPT-STATUS
+    MOVE 0      TO CKPT-LAST-ACCOUNT
+    MOVE 0      TO CKPT-PENDING-ACCOUNT
+    MOVE 0      TO CKPT-PENDING-PRE-BALANCE
+    MOVE SPACES TO CKPT-TIMESTAMP
+    OPEN INPUT CHECKPOINT-FILE
+    READ CHECKPOINT-FILE
+        AT END
+            CONTINUE
+        NOT AT END
+            MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD(1:4))  TO CKPT-CYCLE-SEQ
+            MOVE CHECKPOINT-RECORD(5:1)                   TO CKPT-STATUS
+            MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD(6:6))  TO CKPT-LAST-ACCOUNT
+            MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD(12:6)) TO CKPT-PENDING-ACCOUNT
+            MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD(18:9))
+                                          TO CKPT-PENDING-PRE-BALANCE
+            MOVE CHECKPOINT-RECORD(27:14)                 TO CKPT-TIMESTAMP
+    END-READ
+    CLOSE CHECKPOINT-FILE.
+
+SAVE-CHECKPOINT.
+    *> Published via the same write-temp-then-rename idiom used for
+    *> accounts.txt back when it was a flat file - "mv" is an atomic
+    *> replace, so a crash mid-write leaves the OLD interest.ckpt intact
+    *> instead of a truncated/partial one.
+    MOVE SPACES                    TO CHECKPOINT-RECORD
+    MOVE CKPT-CYCLE-SEQ             TO CHECKPOINT-RECORD(1:4)
+    MOVE CKPT-STATUS                TO CHECKPOINT-RECORD(5:1)
+    MOVE CKPT-LAST-ACCOUNT           TO CHECKPOINT-RECORD(6:6)
+    MOVE CKPT-PENDING-ACCOUNT        TO CHECKPOINT-RECORD(12:6)
+    MOVE CKPT-PENDING-PRE-BALANCE TO FORMATTED-AMOUNT
+    MOVE FORMATTED-AMOUNT            TO CHECKPOINT-RECORD(18:9)
+    MOVE CKPT-TIMESTAMP              TO CHECKPOINT-RECORD(27:14)
+    MOVE CHECKPOINT-RECORD           TO CKPT-TMP-RECORD
+    OPEN OUTPUT CKPT-TMP-FILE
+    WRITE CKPT-TMP-RECORD
+    CLOSE CKPT-TMP-FILE
+    CALL "SYSTEM" USING "mv interest.ckpt.tmp interest.ckpt".
+
+STAMP-CYCLE-TIMESTAMP.
+    ACCEPT CYCLE-DATE FROM DATE YYYYMMDD
+    ACCEPT CYCLE-TIME FROM TIME
+    MOVE CYCLE-DATE TO CYCLE-TIMESTAMP(1:8)
+    MOVE CYCLE-TIME TO CYCLE-TIMESTAMP(9:6).
+
+LOAD-RATE-TABLE.
+    MOVE 0 TO RATE-TIER-COUNT
+    OPEN INPUT RATE-FILE
+    PERFORM UNTIL 1 = 2
+        READ RATE-FILE
+            AT END
+                EXIT PERFORM
+            NOT AT END
+      *> RATE-TIER only has 20 occurrences - stop loading once it's full
+      *> rather than subscripting past the end of the table.
+                IF RATE-TIER-COUNT >= 20
+                    EXIT PERFORM
+                END-IF
+                ADD 1 TO RATE-TIER-COUNT
+                MOVE FUNCTION NUMVAL(RATE-RECORD-RAW(1:9))
+                                        TO RATE-TIER-MIN(RATE-TIER-COUNT)
+                MOVE FUNCTION NUMVAL(RATE-RECORD-RAW(10:6))
+                                        TO RATE-TIER-RATE(RATE-TIER-COUNT)
+        END-READ
+    END-PERFORM
+    CLOSE RATE-FILE.
+
+LOOKUP-INTEREST-RATE.
+    *> Track the tier with the greatest qualifying RATE-TIER-MIN
+    *> explicitly, instead of relying on ratetable.txt being sorted -
+    *> the last tier scanned that still qualifies is not necessarily the
+    *> best one unless the file happens to be in ascending order.
+    MOVE INTEREST-RATE TO APPLICABLE-RATE
+    MOVE 0              TO BEST-TIER-MIN
+    IF RATE-TIER-COUNT > 0
+        PERFORM VARYING RATE-IDX FROM 1 BY 1
+                UNTIL RATE-IDX > RATE-TIER-COUNT
+            IF I-AMT >= RATE-TIER-MIN(RATE-IDX)
+                AND RATE-TIER-MIN(RATE-IDX) >= BEST-TIER-MIN
+                    MOVE RATE-TIER-RATE(RATE-IDX) TO APPLICABLE-RATE
+                    MOVE RATE-TIER-MIN(RATE-IDX)  TO BEST-TIER-MIN
+            END-IF
+        END-PERFORM
+    END-IF.
+
+LOG-INTEREST-POSTING.
+    MOVE I-ACC       TO INTEREST-LOG-ACCOUNT
+    MOVE I-AMT       TO INTEREST-OLD-BALANCE
+    SUBTRACT I-AMT FROM TMP-BALANCE GIVING INTEREST-EARNED
+    MOVE TMP-BALANCE TO INTEREST-NEW-BALANCE
+    MOVE SPACES                    TO INTEREST-LOG-RECORD
+    MOVE INTEREST-LOG-ACCOUNT       TO INTEREST-LOG-RECORD(1:6)
+    MOVE INTEREST-OLD-BALANCE       TO FORMATTED-AMOUNT
+    MOVE FORMATTED-AMOUNT           TO INTEREST-LOG-RECORD(7:9)
+    MOVE INTEREST-EARNED            TO FORMATTED-AMOUNT
+    MOVE FORMATTED-AMOUNT           TO INTEREST-LOG-RECORD(16:9)
+    MOVE INTEREST-NEW-BALANCE       TO FORMATTED-AMOUNT
+    MOVE FORMATTED-AMOUNT           TO INTEREST-LOG-RECORD(25:9)
+    MOVE CYCLE-TIMESTAMP            TO INTEREST-LOG-RECORD(34:14)
+    OPEN EXTEND INTEREST-LOG-FILE
+    WRITE INTEREST-LOG-RECORD
+    CLOSE INTEREST-LOG-FILE.
