@@ -0,0 +1,129 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSTMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-KEY
+               FILE STATUS IS ACC-FILE-STATUS.
+           SELECT OPTIONAL FX-RATE-FILE ASSIGN TO "fxrate.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "statement.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACC-FILE.
+       01 ACC-RECORD-RAW.
+          05 ACC-KEY                PIC 9(6).
+          05 FILLER                 PIC X(12).
+
+       FD FX-RATE-FILE.
+       01 FX-RATE-RECORD            PIC X(9).
+
+       FD RPT-FILE.
+       01 RPT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 ACC-FILE-STATUS           PIC XX.
+       77 ACC-ACCOUNT               PIC 9(6).
+       77 ACC-BALANCE                PIC 9(6)V99.
+
+       *> --- Currency conversion (Rai -> IDR), same logic as BANKING ---
+       77 RAI-TO-IDR                PIC 9(9)   VALUE 119714660.
+       77 IDR-AMOUNT                PIC 9(15)V99.
+       77 IDR-FMT                   PIC Z(15).99.
+
+       77 FORMATTED-AMOUNT          PIC Z(6).99.
+       77 ACCOUNT-FMT               PIC 9(6).
+
+       *> --- Grand totals across the whole book ---
+       77 TOTAL-BALANCE             PIC 9(9)V99   VALUE 0.
+       77 TOTAL-IDR                 PIC 9(18)V99  VALUE 0.
+       77 ACCOUNT-COUNT             PIC 9(6)      VALUE 0.
+       77 TOTAL-BALANCE-FMT         PIC Z(9).99.
+       77 TOTAL-IDR-FMT             PIC Z(18).99.
+       77 ACCOUNT-COUNT-FMT         PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM LOAD-FX-RATE
+           OPEN OUTPUT RPT-FILE
+           PERFORM WRITE-REPORT-HEADER
+           OPEN INPUT ACC-FILE
+           IF ACC-FILE-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ ACC-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           PERFORM PROCESS-ACCOUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACC-FILE
+           END-IF
+           PERFORM WRITE-GRAND-TOTAL
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       LOAD-FX-RATE.
+           OPEN INPUT FX-RATE-FILE
+           READ FX-RATE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FUNCTION NUMVAL(FX-RATE-RECORD) TO RAI-TO-IDR
+           END-READ
+           CLOSE FX-RATE-FILE.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RPT-RECORD
+           STRING "ACCOUNT STATEMENT / PORTFOLIO REPORT" DELIMITED SIZE
+                  INTO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE SPACES TO RPT-RECORD
+           STRING "ACCOUNT   BALANCE          IDR EQUIVALENT" DELIMITED SIZE
+                  INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       PROCESS-ACCOUNT.
+           MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
+           MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9)) TO ACC-BALANCE
+           ADD 1           TO ACCOUNT-COUNT
+           ADD ACC-BALANCE TO TOTAL-BALANCE
+           COMPUTE IDR-AMOUNT = ACC-BALANCE * RAI-TO-IDR
+           ADD IDR-AMOUNT  TO TOTAL-IDR
+           PERFORM WRITE-DETAIL-LINE.
+
+       WRITE-DETAIL-LINE.
+           MOVE ACC-ACCOUNT      TO ACCOUNT-FMT
+           MOVE ACC-BALANCE      TO FORMATTED-AMOUNT
+           MOVE IDR-AMOUNT       TO IDR-FMT
+           MOVE SPACES           TO RPT-RECORD
+           STRING ACCOUNT-FMT    DELIMITED SIZE
+                  "  "           DELIMITED SIZE
+                  FORMATTED-AMOUNT DELIMITED SIZE
+                  "   | IDR Rp " DELIMITED SIZE
+                  IDR-FMT        DELIMITED SIZE
+                  INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE ACCOUNT-COUNT   TO ACCOUNT-COUNT-FMT
+           MOVE TOTAL-BALANCE   TO TOTAL-BALANCE-FMT
+           MOVE TOTAL-IDR       TO TOTAL-IDR-FMT
+           MOVE SPACES          TO RPT-RECORD
+           STRING "GRAND TOTAL (" DELIMITED SIZE
+                  ACCOUNT-COUNT-FMT DELIMITED SIZE
+                  " ACCOUNTS): " DELIMITED SIZE
+                  TOTAL-BALANCE-FMT DELIMITED SIZE
+                  "  | IDR Rp " DELIMITED SIZE
+                  TOTAL-IDR-FMT DELIMITED SIZE
+                  INTO RPT-RECORD
+           WRITE RPT-RECORD.
